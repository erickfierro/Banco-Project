@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author: Erick Stiven Fierro Perdomo                            *
+      * Date: 08/08/2026                                               *
+      * Purpose: Extracto nocturno para el host de banca central. Lee  *
+      *          los movimientos exitosos del dia en LOG-TRANSACCIONES *
+      *          y los escribe en un archivo plano de ancho fijo para  *
+      *          el cuadre contra el mayor general.                    *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del programa                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: La lectura se limita a los movimientos de  *
+      *                     la fecha del sistema, para no repetir      *
+      *                     noches ya extractadas. Al cierre, si el    *
+      *                     extracto se genero sin problemas, la       *
+      *                     bitacora se archiva con la fecha del dia   *
+      *                     y se deja una bitacora nueva y vacia lista *
+      *                     para el proximo dia                        *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-NOCTURNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-TRANSACCIONES
+           ASSIGN TO "..\assets/log-transacciones.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-ARCHIVO-LOG.
+
+           SELECT ARCHIVO-EXTRACTO
+           ASSIGN TO "..\assets/extracto-nocturno.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD LOG-TRANSACCIONES.
+               COPY LOGTRANS.
+
+           FD ARCHIVO-EXTRACTO.
+               COPY EXTRACTO.
+
+       WORKING-STORAGE SECTION.
+       77 FLAG-FIN-LOG PIC 9 VALUE 0.
+       77 TOTAL-REGISTROS-EXTRACTO PIC 9(06) COMP VALUE 0.
+       77 ESTADO-ARCHIVO-LOG PIC X(02) VALUE "00".
+       77 FECHA-SISTEMA PIC 9(08).
+       77 FECHA-CORTE PIC X(08).
+       77 NOMBRE-ARCHIVO-LOG-HIST PIC X(40).
+       77 RESULTADO-RENAME PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO-PROGRAMA
+           PERFORM 2000-PROCESO-PROGRAMA
+           PERFORM 3000-FINAL-PROGRAMA.
+
+       1000-INICIO-PROGRAMA.
+           DISPLAY "***************************************************"
+           DISPLAY "*       EXTRACTO NOCTURNO PARA EL HOST            *"
+           DISPLAY "***************************************************"
+           ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE FECHA-SISTEMA TO FECHA-CORTE
+           OPEN INPUT LOG-TRANSACCIONES
+           OPEN OUTPUT ARCHIVO-EXTRACTO
+           .
+
+       2000-PROCESO-PROGRAMA.
+           PERFORM 2100-LEER-Y-EXTRAER UNTIL FLAG-FIN-LOG = 1
+           DISPLAY "Registros extraidos: " TOTAL-REGISTROS-EXTRACTO
+           .
+
+       2100-LEER-Y-EXTRAER.
+           READ LOG-TRANSACCIONES NEXT RECORD
+               AT END MOVE 1 TO FLAG-FIN-LOG
+           END-READ
+           IF FLAG-FIN-LOG = 0
+               IF CODIGO-RESULTADO-LOG = "00"
+                   AND (ID-OPCION-LOG = 02 OR ID-OPCION-LOG = 04
+                        OR ID-OPCION-LOG = 05)
+                   AND FECHA-HORA-LOG(1:8) = FECHA-CORTE
+                   PERFORM 2110-ESCRIBIR-EXTRACTO
+               END-IF
+           END-IF
+           .
+
+       2110-ESCRIBIR-EXTRACTO.
+           MOVE NUMERO-CUENTA-LOG TO NUMERO-CUENTA-EXT
+           MOVE MONTO-LOG TO MONTO-EXT
+           MOVE TIPO-MOVIMIENTO-LOG TO TIPO-MOVIMIENTO-EXT
+           MOVE ID-OPCION-LOG TO ID-OPCION-EXT
+           MOVE FECHA-HORA-LOG TO FECHA-HORA-EXT
+           WRITE REGISTRO-EXTRACTO
+           ADD 1 TO TOTAL-REGISTROS-EXTRACTO
+           .
+
+       3000-FINAL-PROGRAMA.
+           CLOSE LOG-TRANSACCIONES
+           CLOSE ARCHIVO-EXTRACTO
+           IF ESTADO-ARCHIVO-LOG = "00"
+               PERFORM 3100-ROTAR-LOG-TRANSACCIONES
+           END-IF
+           DISPLAY "***************************************************"
+           STOP RUN
+           .
+
+       3100-ROTAR-LOG-TRANSACCIONES.
+           STRING "..\assets/log-transacciones-" DELIMITED BY SIZE
+                  FECHA-CORTE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO NOMBRE-ARCHIVO-LOG-HIST
+           CALL "CBL_RENAME_FILE"
+               USING "..\assets/log-transacciones.txt"
+                     NOMBRE-ARCHIVO-LOG-HIST
+               RETURNING RESULTADO-RENAME
+           IF RESULTADO-RENAME NOT = 0
+               DISPLAY "*** ALERTA: no se pudo archivar la bitacora "
+                   "de transacciones; sera reprocesada la proxima "
+                   "noche ***"
+           END-IF
+           .
+
+       END PROGRAM EXTRACTO-NOCTURNO.
