@@ -0,0 +1,425 @@
+      ******************************************************************
+      * Author: Erick Stiven Fierro Perdomo                            *
+      * Date: 08/08/2026                                               *
+      * Purpose: Conciliacion de fin de dia del cajero. Lee la bitacora*
+      *          LOG-TRANSACCIONES del dia y cuadra los movimientos    *
+      *          contra el saldo de BD-CUENTAS y el inventario de      *
+      *          BD-BOVEDA, caseta por caseta.                         *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del programa                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: El resumen por cuenta ahora tambien        *
+      *                     concilia contra un saldo de apertura       *
+      *                     (BD-CUENTAS-APERTURA), igual que la        *
+      *                     boveda por casete, y la tabla de           *
+      *                     cuentas del dia advierte y deja de         *
+      *                     acumular si se llena                       *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: La lectura de la bitacora se limita a      *
+      *                     los movimientos de la fecha del            *
+      *                     sistema, para no repetir noches ya         *
+      *                     conciliadas. Al cierre del programa se     *
+      *                     graban BD-BOVEDA-APERTURA y                *
+      *                     BD-CUENTAS-APERTURA con los saldos y       *
+      *                     conteos actuales, para que sirvan de       *
+      *                     apertura a la conciliacion de manana       *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION-DIARIA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-TRANSACCIONES
+           ASSIGN TO "..\assets/log-transacciones.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BD-CUENTAS
+           ASSIGN TO "..\assets/cuentas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUMERO-CUENTA
+           ALTERNATE RECORD KEY IS NUMERO-TARJETA
+           FILE STATUS IS ESTADO-ARCHIVO-CUENTAS.
+
+           SELECT BD-BOVEDA
+           ASSIGN TO "..\assets/boveda.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DENOMINACION-BILLETE
+           FILE STATUS IS ESTADO-ARCHIVO-BOVEDA.
+
+           SELECT OPTIONAL BD-BOVEDA-APERTURA
+           ASSIGN TO "..\assets/boveda-apertura.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DENOMINACION-BILLETE-AP
+           FILE STATUS IS ESTADO-ARCHIVO-BOVEDA-AP.
+
+           SELECT OPTIONAL BD-CUENTAS-APERTURA
+           ASSIGN TO "..\assets/cuentas-apertura.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUMERO-CUENTA-AP
+           FILE STATUS IS ESTADO-ARCHIVO-CUENTAS-AP.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD LOG-TRANSACCIONES.
+               COPY LOGTRANS.
+
+           FD BD-CUENTAS.
+               COPY CUENTAS.
+
+           FD BD-BOVEDA.
+               COPY BOVEDA.
+
+           FD BD-BOVEDA-APERTURA.
+               COPY BOVEDA REPLACING
+                   ==REGISTRO-BOVEDA== BY ==REGISTRO-BOVEDA-AP==
+                   ==DENOMINACION-BILLETE==
+                       BY ==DENOMINACION-BILLETE-AP==
+                   ==CANTIDAD-BILLETES== BY ==CANTIDAD-BILLETES-AP==
+                   ==DESCRIPCION-CASETE== BY ==DESCRIPCION-CASETE-AP==.
+
+           FD BD-CUENTAS-APERTURA.
+               COPY CUENTAS REPLACING
+                   ==REGISTRO-CUENTA== BY ==REGISTRO-CUENTA-AP==
+                   ==NUMERO-CUENTA== BY ==NUMERO-CUENTA-AP==
+                   ==NUMERO-TARJETA== BY ==NUMERO-TARJETA-AP==
+                   ==PIN-CUENTA== BY ==PIN-CUENTA-AP==
+                   ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-AP==
+                   ==SALDO-CUENTA== BY ==SALDO-CUENTA-AP==
+                   ==ESTADO-CUENTA== BY ==ESTADO-CUENTA-AP==
+                   ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-AP==
+                   ==CUENTA-BLOQUEADA== BY ==CUENTA-BLOQUEADA-AP==
+                   ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-AP==
+                   ==INTENTOS-FALLIDOS-CUENTA==
+                       BY ==INTENTOS-FALLIDOS-CUENTA-AP==.
+
+       WORKING-STORAGE SECTION.
+       COPY DENOMTBL.
+
+       77 ESTADO-ARCHIVO-CUENTAS PIC X(02).
+       77 ESTADO-ARCHIVO-BOVEDA PIC X(02).
+       77 ESTADO-ARCHIVO-BOVEDA-AP PIC X(02).
+       77 ESTADO-ARCHIVO-CUENTAS-AP PIC X(02).
+       77 FLAG-FIN-LOG PIC 9 VALUE 0.
+       77 FLAG-FIN-CUENTAS PIC 9 VALUE 0.
+       77 FLAG-CUENTA-UBICADA PIC 9 VALUE 0.
+       77 FLAG-DESBORDE-CUENTAS PIC 9 VALUE 0.
+       77 TOTAL-CUENTAS-VISTAS PIC 9(03) COMP VALUE 0.
+       77 FECHA-SISTEMA PIC 9(08).
+       77 FECHA-CORTE PIC X(08).
+       77 IX-DENOM PIC 9(02) COMP.
+       77 IX-LIMPIEZA PIC 9(03) COMP.
+       77 CANTIDAD-ACTUAL-CASETE PIC S9(08) COMP.
+       77 CANTIDAD-ESPERADA-CASETE PIC S9(08) COMP.
+       77 SALDO-ESPERADO-CUENTA PIC S9(09)V99 COMP-3.
+
+       01 TOTALES-DENOMINACION.
+           05 TOTAL-DISPENSADO-DENOM OCCURS 5 TIMES PIC 9(08) COMP.
+
+       01 TABLA-CUENTAS.
+           05 CUENTA-RESUMEN OCCURS 50 TIMES INDEXED BY IX-RESUMEN.
+               10 NUMERO-CUENTA-RES     PIC 9(10).
+               10 TOTAL-RETIROS-RES     PIC S9(09)V99 COMP-3.
+               10 TOTAL-DEPOSITOS-RES   PIC S9(09)V99 COMP-3.
+               10 TOTAL-DEBITOS-RES     PIC S9(09)V99 COMP-3.
+               10 TOTAL-CREDITOS-RES    PIC S9(09)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO-PROGRAMA
+           PERFORM 2000-PROCESO-PROGRAMA
+           PERFORM 3000-FINAL-PROGRAMA.
+
+       1000-INICIO-PROGRAMA.
+           DISPLAY "***************************************************"
+           DISPLAY "*       CONCILIACION DIARIA DEL CAJERO            *"
+           DISPLAY "***************************************************"
+           PERFORM 1050-INICIALIZAR-TABLAS
+           ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE FECHA-SISTEMA TO FECHA-CORTE
+           OPEN INPUT LOG-TRANSACCIONES
+           OPEN INPUT BD-CUENTAS
+           OPEN INPUT BD-BOVEDA
+           OPEN I-O BD-BOVEDA-APERTURA
+           OPEN I-O BD-CUENTAS-APERTURA
+           .
+
+       1050-INICIALIZAR-TABLAS.
+           MOVE 0 TO TOTAL-CUENTAS-VISTAS
+           PERFORM 1060-LIMPIAR-CUENTA-RESUMEN
+               VARYING IX-LIMPIEZA FROM 1 BY 1 UNTIL IX-LIMPIEZA > 50
+           PERFORM 1070-LIMPIAR-DENOMINACION
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           MOVE 1 TO IX-DENOM
+           .
+
+       1060-LIMPIAR-CUENTA-RESUMEN.
+           MOVE 0 TO NUMERO-CUENTA-RES(IX-LIMPIEZA)
+           MOVE 0 TO TOTAL-RETIROS-RES(IX-LIMPIEZA)
+           MOVE 0 TO TOTAL-DEPOSITOS-RES(IX-LIMPIEZA)
+           MOVE 0 TO TOTAL-DEBITOS-RES(IX-LIMPIEZA)
+           MOVE 0 TO TOTAL-CREDITOS-RES(IX-LIMPIEZA)
+           .
+
+       1070-LIMPIAR-DENOMINACION.
+           MOVE 0 TO TOTAL-DISPENSADO-DENOM(IX-DENOM)
+           .
+
+       2000-PROCESO-PROGRAMA.
+           PERFORM 2100-ACUMULAR-LOG UNTIL FLAG-FIN-LOG = 1
+           PERFORM 2500-IMPRIMIR-RESUMEN-CUENTAS
+           PERFORM 2600-CONCILIAR-BOVEDA
+           PERFORM 2700-ACTUALIZAR-APERTURA
+           .
+
+       2100-ACUMULAR-LOG.
+           READ LOG-TRANSACCIONES NEXT RECORD
+               AT END MOVE 1 TO FLAG-FIN-LOG
+           END-READ
+           IF FLAG-FIN-LOG = 0
+               PERFORM 2110-CLASIFICAR-MOVIMIENTO
+           END-IF
+           .
+
+       2110-CLASIFICAR-MOVIMIENTO.
+           IF CODIGO-RESULTADO-LOG = "00"
+               AND FECHA-HORA-LOG(1:8) = FECHA-CORTE
+               AND (ID-OPCION-LOG = 02 OR ID-OPCION-LOG = 04
+                    OR ID-OPCION-LOG = 05)
+               PERFORM 2120-UBICAR-CUENTA
+               IF FLAG-CUENTA-UBICADA = 1
+                   EVALUATE ID-OPCION-LOG
+                       WHEN 02
+                           ADD MONTO-LOG
+                               TO TOTAL-RETIROS-RES(IX-RESUMEN)
+                           PERFORM 2130-ACUMULAR-DENOMINACIONES
+                       WHEN 04
+                           ADD MONTO-LOG
+                               TO TOTAL-DEPOSITOS-RES(IX-RESUMEN)
+                       WHEN 05
+                           PERFORM 2140-ACUMULAR-TRANSFERENCIA
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+       2120-UBICAR-CUENTA.
+           MOVE 1 TO FLAG-CUENTA-UBICADA
+           SET IX-RESUMEN TO 1
+           SEARCH CUENTA-RESUMEN
+               AT END PERFORM 2125-AGREGAR-CUENTA
+               WHEN NUMERO-CUENTA-RES(IX-RESUMEN) = NUMERO-CUENTA-LOG
+                   CONTINUE
+           END-SEARCH
+           .
+
+       2125-AGREGAR-CUENTA.
+           IF TOTAL-CUENTAS-VISTAS >= 50
+               PERFORM 2126-REPORTAR-DESBORDE
+               MOVE 0 TO FLAG-CUENTA-UBICADA
+           ELSE
+               ADD 1 TO TOTAL-CUENTAS-VISTAS
+               SET IX-RESUMEN TO TOTAL-CUENTAS-VISTAS
+               MOVE NUMERO-CUENTA-LOG TO NUMERO-CUENTA-RES(IX-RESUMEN)
+           END-IF
+           .
+
+       2126-REPORTAR-DESBORDE.
+           IF FLAG-DESBORDE-CUENTAS = 0
+               DISPLAY "*** ATENCION: tabla de cuentas del dia llena "
+                   "(50); cuentas adicionales no se concilian ***"
+               MOVE 1 TO FLAG-DESBORDE-CUENTAS
+           END-IF
+           .
+
+       2130-ACUMULAR-DENOMINACIONES.
+           PERFORM 2135-ACUMULAR-UNA-DENOMINACION
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           .
+
+       2135-ACUMULAR-UNA-DENOMINACION.
+           ADD DETALLE-BILLETES-LOG(IX-DENOM)
+               TO TOTAL-DISPENSADO-DENOM(IX-DENOM)
+           .
+
+       2140-ACUMULAR-TRANSFERENCIA.
+           IF MOVIMIENTO-DEBITO
+               ADD MONTO-LOG TO TOTAL-DEBITOS-RES(IX-RESUMEN)
+           ELSE
+               IF MOVIMIENTO-CREDITO
+                   ADD MONTO-LOG TO TOTAL-CREDITOS-RES(IX-RESUMEN)
+               END-IF
+           END-IF
+           .
+
+       2500-IMPRIMIR-RESUMEN-CUENTAS.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "RESUMEN POR CUENTA"
+           DISPLAY "---------------------------------------------------"
+           PERFORM 2510-IMPRIMIR-UNA-CUENTA
+               VARYING IX-RESUMEN FROM 1 BY 1
+               UNTIL IX-RESUMEN > TOTAL-CUENTAS-VISTAS
+           .
+
+       2510-IMPRIMIR-UNA-CUENTA.
+           MOVE NUMERO-CUENTA-RES(IX-RESUMEN) TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           DISPLAY "Cuenta " NUMERO-CUENTA-RES(IX-RESUMEN)
+           DISPLAY "   Retiros:         " TOTAL-RETIROS-RES(IX-RESUMEN)
+           DISPLAY "   Depositos:       "
+               TOTAL-DEPOSITOS-RES(IX-RESUMEN)
+           DISPLAY "   Transf. debito:  " TOTAL-DEBITOS-RES(IX-RESUMEN)
+           DISPLAY "   Transf. credito: "
+               TOTAL-CREDITOS-RES(IX-RESUMEN)
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               DISPLAY "   Saldo actual:    " SALDO-CUENTA
+           ELSE
+               DISPLAY "   *** Cuenta no existe en BD-CUENTAS ***"
+           END-IF
+           MOVE "00" TO ESTADO-ARCHIVO-CUENTAS-AP
+           MOVE NUMERO-CUENTA-RES(IX-RESUMEN) TO NUMERO-CUENTA-AP
+           READ BD-CUENTAS-APERTURA KEY IS NUMERO-CUENTA-AP
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS-AP
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS-AP = "00"
+               AND ESTADO-ARCHIVO-CUENTAS = "00"
+               COMPUTE SALDO-ESPERADO-CUENTA =
+                   SALDO-CUENTA-AP + TOTAL-DEPOSITOS-RES(IX-RESUMEN)
+                   + TOTAL-CREDITOS-RES(IX-RESUMEN)
+                   - TOTAL-RETIROS-RES(IX-RESUMEN)
+                   - TOTAL-DEBITOS-RES(IX-RESUMEN)
+               DISPLAY "   Apertura: " SALDO-CUENTA-AP
+                   " - esperado: " SALDO-ESPERADO-CUENTA
+               IF SALDO-ESPERADO-CUENTA NOT = SALDO-CUENTA
+                   DISPLAY "   *** NO CUADRA ***"
+               END-IF
+           ELSE
+               DISPLAY "   (sin apertura registrada, no se concilia)"
+           END-IF
+           .
+
+       2600-CONCILIAR-BOVEDA.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CONCILIACION DE BOVEDA POR CASETE"
+           DISPLAY "---------------------------------------------------"
+           PERFORM 2610-CONCILIAR-UNA-DENOMINACION
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           .
+
+       2610-CONCILIAR-UNA-DENOMINACION.
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE
+           READ BD-BOVEDA KEY IS DENOMINACION-BILLETE
+               INVALID KEY MOVE 0 TO CANTIDAD-BILLETES
+           END-READ
+           MOVE CANTIDAD-BILLETES TO CANTIDAD-ACTUAL-CASETE
+           MOVE "00" TO ESTADO-ARCHIVO-BOVEDA-AP
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE-AP
+           READ BD-BOVEDA-APERTURA KEY IS DENOMINACION-BILLETE-AP
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-BOVEDA-AP
+           END-READ
+           DISPLAY "Casete " DENOM-VALOR(IX-DENOM)
+               " - dispensado: " TOTAL-DISPENSADO-DENOM(IX-DENOM)
+               " - actual: " CANTIDAD-ACTUAL-CASETE
+           IF ESTADO-ARCHIVO-BOVEDA-AP = "00"
+               COMPUTE CANTIDAD-ESPERADA-CASETE =
+                   CANTIDAD-BILLETES-AP -
+                   TOTAL-DISPENSADO-DENOM(IX-DENOM)
+               DISPLAY "   Apertura: " CANTIDAD-BILLETES-AP
+                   " - esperado: " CANTIDAD-ESPERADA-CASETE
+               IF CANTIDAD-ESPERADA-CASETE NOT = CANTIDAD-ACTUAL-CASETE
+                   DISPLAY "   *** NO CUADRA ***"
+               END-IF
+           ELSE
+               DISPLAY "   (sin apertura registrada, no se concilia)"
+           END-IF
+           .
+
+       2700-ACTUALIZAR-APERTURA.
+           PERFORM 2710-ACTUALIZAR-APERTURA-BOVEDA
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           PERFORM 2720-ACTUALIZAR-APERTURA-CUENTAS
+           .
+
+       2710-ACTUALIZAR-APERTURA-BOVEDA.
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE
+           READ BD-BOVEDA KEY IS DENOMINACION-BILLETE
+               INVALID KEY MOVE 0 TO CANTIDAD-BILLETES
+           END-READ
+           MOVE CANTIDAD-BILLETES TO CANTIDAD-ACTUAL-CASETE
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE-AP
+           READ BD-BOVEDA-APERTURA KEY IS DENOMINACION-BILLETE-AP
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-BOVEDA-AP
+               NOT INVALID KEY MOVE "00" TO ESTADO-ARCHIVO-BOVEDA-AP
+           END-READ
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE-AP
+           MOVE CANTIDAD-ACTUAL-CASETE TO CANTIDAD-BILLETES-AP
+           MOVE DESCRIPCION-CASETE TO DESCRIPCION-CASETE-AP
+           IF ESTADO-ARCHIVO-BOVEDA-AP = "00"
+               REWRITE REGISTRO-BOVEDA-AP
+           ELSE
+               WRITE REGISTRO-BOVEDA-AP
+           END-IF
+           .
+
+       2720-ACTUALIZAR-APERTURA-CUENTAS.
+           MOVE 0 TO FLAG-FIN-CUENTAS
+           MOVE ZEROS TO NUMERO-CUENTA
+           START BD-CUENTAS KEY IS NOT LESS THAN NUMERO-CUENTA
+               INVALID KEY MOVE 1 TO FLAG-FIN-CUENTAS
+           END-START
+           PERFORM 2725-ACTUALIZAR-UNA-APERTURA-CUENTA
+               UNTIL FLAG-FIN-CUENTAS = 1
+           .
+
+       2725-ACTUALIZAR-UNA-APERTURA-CUENTA.
+           READ BD-CUENTAS NEXT RECORD
+               AT END MOVE 1 TO FLAG-FIN-CUENTAS
+           END-READ
+           IF FLAG-FIN-CUENTAS = 0
+               MOVE NUMERO-CUENTA TO NUMERO-CUENTA-AP
+               READ BD-CUENTAS-APERTURA KEY IS NUMERO-CUENTA-AP
+                   INVALID KEY
+                       MOVE "23" TO ESTADO-ARCHIVO-CUENTAS-AP
+                   NOT INVALID KEY
+                       MOVE "00" TO ESTADO-ARCHIVO-CUENTAS-AP
+               END-READ
+               MOVE NUMERO-CUENTA TO NUMERO-CUENTA-AP
+               MOVE NUMERO-TARJETA TO NUMERO-TARJETA-AP
+               MOVE PIN-CUENTA TO PIN-CUENTA-AP
+               MOVE NOMBRE-CLIENTE TO NOMBRE-CLIENTE-AP
+               MOVE SALDO-CUENTA TO SALDO-CUENTA-AP
+               MOVE ESTADO-CUENTA TO ESTADO-CUENTA-AP
+               MOVE INTENTOS-FALLIDOS-CUENTA TO
+                   INTENTOS-FALLIDOS-CUENTA-AP
+               IF ESTADO-ARCHIVO-CUENTAS-AP = "00"
+                   REWRITE REGISTRO-CUENTA-AP
+               ELSE
+                   WRITE REGISTRO-CUENTA-AP
+               END-IF
+           END-IF
+           .
+
+       3000-FINAL-PROGRAMA.
+           CLOSE LOG-TRANSACCIONES
+           CLOSE BD-CUENTAS
+           CLOSE BD-BOVEDA
+           CLOSE BD-BOVEDA-APERTURA
+           CLOSE BD-CUENTAS-APERTURA
+           DISPLAY "***************************************************"
+           STOP RUN
+           .
+
+       END PROGRAM CONCILIACION-DIARIA.
