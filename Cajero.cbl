@@ -9,6 +9,63 @@
       ******************************************************************
       * CONTROL DE CAMBIOS: Creacion Menu Principal                    *
       *              FECHA: 30/10/2023                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: El menu ahora acepta la opcion digitada y  *
+      *                     la despacha a la transaccion respectiva    *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Se agrega login con tarjeta y clave contra *
+      *                     el maestro BD-CUENTAS antes de mostrar el  *
+      *                     menu, con bloqueo a los 3 intentos         *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Consulta de Saldo lee el saldo real de la  *
+      *                     cuenta autenticada en BD-CUENTAS           *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Retiro en Efectivo descompone el monto en  *
+      *                     billetes contra BD-BOVEDA y descuenta el   *
+      *                     saldo y el inventario de la boveda juntos  *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Deposito ahora se captura como pendiente   *
+      *                     en BD-DEPOSITOS-PENDIENTES y solo se abona *
+      *                     el saldo real tras la verificacion         *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Transferencia entre cuentas; si la cuenta  *
+      *                     destino no existe se reversa el origen. Se *
+      *                     crea LOG-TRANSACCIONES para el par de      *
+      *                     asientos debito/credito de la transferencia*
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Se registra en LOG-TRANSACCIONES cada      *
+      *                     intento de login, consulta, retiro,        *
+      *                     deposito y verificacion de deposito        *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: El retiro ahora guarda en LOG-TRANSACCIONES*
+      *                     el detalle de billetes por denominacion,   *
+      *                     para que la conciliacion diaria pueda      *
+      *                     cuadrar la boveda caseta por caseta        *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: El retiro graba un punto de control antes  *
+      *                     de tocar CUENTAS y BOVEDA, para que un     *
+      *                     retiro interrumpido se complete o se       *
+      *                     descarte al reiniciar el programa          *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: La transferencia ahora deja registro en    *
+      *                     LOG-TRANSACCIONES aunque falle (cuenta     *
+      *                     origen no encontrada, saldo insuficiente o *
+      *                     cuenta destino invalida), no solo cuando   *
+      *                     se completa con exito. El checkpoint del   *
+      *                     retiro distingue el estado "boveda ya      *
+      *                     aplicada" del estado "cuenta ya aplicada", *
+      *                     para que la recuperacion no descuente la   *
+      *                     boveda dos veces                           *
+      *              FECHA: 08/08/2026                                 *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -21,6 +78,39 @@
            ASSIGN TO "..\assets/opciones-cajero.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT BD-CUENTAS
+           ASSIGN TO "..\assets/cuentas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUMERO-CUENTA
+           ALTERNATE RECORD KEY IS NUMERO-TARJETA
+           FILE STATUS IS ESTADO-ARCHIVO-CUENTAS.
+
+           SELECT BD-BOVEDA
+           ASSIGN TO "..\assets/boveda.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DENOMINACION-BILLETE
+           FILE STATUS IS ESTADO-ARCHIVO-BOVEDA.
+
+           SELECT BD-DEPOSITOS-PENDIENTES
+           ASSIGN TO "..\assets/depositos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLAVE-DEPOSITO
+           FILE STATUS IS ESTADO-ARCHIVO-DEPOSITOS.
+
+           SELECT OPTIONAL LOG-TRANSACCIONES
+           ASSIGN TO "..\assets/log-transacciones.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BD-CHECKPOINT-RETIRO
+           ASSIGN TO "..\assets/checkpoint-retiro.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLAVE-CHECKPOINT
+           FILE STATUS IS ESTADO-ARCHIVO-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
            FD BD-OPCIONES-CAJERO.
@@ -28,8 +118,54 @@
                    05 ID-OPCION PIC 99.
                    05 NOMBRE-OPCION PIC X(25).
 
+           FD BD-CUENTAS.
+               COPY CUENTAS.
+
+           FD BD-BOVEDA.
+               COPY BOVEDA.
+
+           FD BD-DEPOSITOS-PENDIENTES.
+               COPY DEPOSITO.
+
+           FD LOG-TRANSACCIONES.
+               COPY LOGTRANS.
+
+           FD BD-CHECKPOINT-RETIRO.
+               COPY CHECKPT.
+
        WORKING-STORAGE SECTION.
        77 FLAG PIC 9.
+       77 FLAG-OPCION-VALIDA PIC 9 VALUE 0.
+       77 ID-OPCION-DIGITADA PIC 99.
+       77 ESTADO-ARCHIVO-CUENTAS PIC X(02).
+       77 TARJETA-DIGITADA PIC 9(16).
+       77 PIN-DIGITADO PIC 9(04).
+       77 INTENTOS-LOGIN PIC 9(01) VALUE 0.
+       77 FLAG-LOGIN-OK PIC 9 VALUE 0.
+       77 NUMERO-CUENTA-AUTENTICADA PIC 9(10) VALUE 0.
+       77 NOMBRE-CLIENTE-AUTENTICADO PIC X(30).
+       77 ESTADO-ARCHIVO-BOVEDA PIC X(02).
+       77 MONTO-RETIRO PIC 9(09)V99.
+       77 MONTO-RESTANTE PIC 9(09)V99.
+       77 CANTIDAD-NECESARIA PIC 9(06) COMP.
+       77 IX-DENOM PIC 9(02) COMP.
+       77 FLAG-VAULT-OK PIC 9 VALUE 0.
+       77 FLAG-RETIRO-OK PIC 9 VALUE 0.
+       77 ESTADO-ARCHIVO-DEPOSITOS PIC X(02).
+       77 MONTO-DEPOSITO-DIGITADO PIC 9(09)V99.
+       77 FECHA-SISTEMA PIC 9(08).
+       77 HORA-SISTEMA PIC 9(08).
+       77 NUMERO-CUENTA-DESTINO PIC 9(10).
+       77 MONTO-TRANSFERENCIA PIC 9(09)V99.
+       77 FLAG-TRANSFER-OK PIC 9 VALUE 0.
+       77 FLAG-DEPOSITO-OK PIC 9 VALUE 0.
+       77 FLAG-REVERSA-OK PIC 9 VALUE 0.
+       77 ESTADO-ARCHIVO-CHECKPOINT PIC X(02).
+
+       COPY DENOMTBL.
+
+       01 DETALLE-RETIRO.
+           05 DETALLE-CANTIDAD OCCURS 5 TIMES PIC 9(06) COMP.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,13 +174,129 @@
            PERFORM 3000-FINAL-PROGRAMA.
 
        1000-INICIO-PROGRAMA.
+           PERFORM 1050-RECUPERAR-CHECKPOINT
+           PERFORM 1100-AUTENTICAR-TARJETA
+           .
+
+       1050-RECUPERAR-CHECKPOINT.
+           OPEN I-O BD-CHECKPOINT-RETIRO
+           MOVE 1 TO CLAVE-CHECKPOINT
+           READ BD-CHECKPOINT-RETIRO KEY IS CLAVE-CHECKPOINT
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CHECKPOINT
+               NOT INVALID KEY MOVE "00" TO ESTADO-ARCHIVO-CHECKPOINT
+           END-READ
+           IF ESTADO-ARCHIVO-CHECKPOINT = "00"
+               DISPLAY "*** Retiro interrumpido detectado, "
+                   "recuperando ***"
+               IF CKPT-CUENTA-APLICADA
+                   PERFORM 1060-COMPLETAR-BOVEDA-CKPT
+               END-IF
+               DELETE BD-CHECKPOINT-RETIRO RECORD
+               DISPLAY "*** Recuperacion completada ***"
+           END-IF
+           CLOSE BD-CHECKPOINT-RETIRO
+           .
+
+       1060-COMPLETAR-BOVEDA-CKPT.
+           PERFORM 1065-COPIAR-DETALLE-CKPT
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           OPEN I-O BD-BOVEDA
+           PERFORM 2225-DESCONTAR-DENOMINACION
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           CLOSE BD-BOVEDA
+           MOVE NUMERO-CUENTA-CKPT TO NUMERO-CUENTA-LOG
+           MOVE 02 TO ID-OPCION-LOG
+           MOVE MONTO-RETIRO-CKPT TO MONTO-LOG
+           MOVE "00" TO CODIGO-RESULTADO-LOG
+           PERFORM 2525-SELLAR-FECHA-HORA
+           PERFORM 9495-COPIAR-DETALLE-LOG
+           SET MOVIMIENTO-NEUTRO TO TRUE
+           OPEN EXTEND LOG-TRANSACCIONES
+           WRITE REGISTRO-LOG
+           CLOSE LOG-TRANSACCIONES
+           .
+
+       1065-COPIAR-DETALLE-CKPT.
+           MOVE DETALLE-CKPT(IX-DENOM) TO DETALLE-CANTIDAD(IX-DENOM)
+           .
+
+       1100-AUTENTICAR-TARJETA.
+           OPEN I-O BD-CUENTAS
+           MOVE 0 TO FLAG-LOGIN-OK
+           MOVE 0 TO INTENTOS-LOGIN
+           PERFORM 1150-INTENTO-LOGIN
+               UNTIL FLAG-LOGIN-OK = 1 OR INTENTOS-LOGIN = 3
+           CLOSE BD-CUENTAS
+           IF FLAG-LOGIN-OK = 0
+               DISPLAY "*** Numero maximo de intentos alcanzado ***"
+               DISPLAY "*** Tarjeta retenida. Contacte a su banco ***"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           .
+
+       1150-INTENTO-LOGIN.
+           ADD 1 TO INTENTOS-LOGIN
+           DISPLAY "Numero de tarjeta: " WITH NO ADVANCING
+           ACCEPT TARJETA-DIGITADA
+           DISPLAY "Clave (PIN): " WITH NO ADVANCING
+           ACCEPT PIN-DIGITADO
+           MOVE TARJETA-DIGITADA TO NUMERO-TARJETA
+           READ BD-CUENTAS KEY IS NUMERO-TARJETA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               PERFORM 1160-VALIDAR-CREDENCIALES
+           ELSE
+               DISPLAY "*** Tarjeta no reconocida ***"
+               MOVE 0 TO NUMERO-CUENTA-LOG
+               MOVE 00 TO ID-OPCION-LOG
+               MOVE 0 TO MONTO-LOG
+               MOVE "02" TO CODIGO-RESULTADO-LOG
+               PERFORM 9500-REGISTRAR-MOVIMIENTO
+           END-IF
+           .
+
+       1160-VALIDAR-CREDENCIALES.
+           IF NOT CUENTA-ACTIVA
+               DISPLAY "*** Cuenta bloqueada o cerrada ***"
+               MOVE NUMERO-CUENTA TO NUMERO-CUENTA-LOG
+               MOVE 00 TO ID-OPCION-LOG
+               MOVE 0 TO MONTO-LOG
+               MOVE "03" TO CODIGO-RESULTADO-LOG
+               PERFORM 9500-REGISTRAR-MOVIMIENTO
+           ELSE
+               IF PIN-CUENTA = PIN-DIGITADO
+                   MOVE 1 TO FLAG-LOGIN-OK
+                   MOVE NUMERO-CUENTA TO NUMERO-CUENTA-AUTENTICADA
+                   MOVE NOMBRE-CLIENTE TO NOMBRE-CLIENTE-AUTENTICADO
+                   MOVE 0 TO INTENTOS-FALLIDOS-CUENTA
+                   REWRITE REGISTRO-CUENTA
+                   MOVE NUMERO-CUENTA TO NUMERO-CUENTA-LOG
+                   MOVE 00 TO ID-OPCION-LOG
+                   MOVE 0 TO MONTO-LOG
+                   MOVE "00" TO CODIGO-RESULTADO-LOG
+                   PERFORM 9500-REGISTRAR-MOVIMIENTO
+               ELSE
+                   ADD 1 TO INTENTOS-FALLIDOS-CUENTA
+                   IF INTENTOS-FALLIDOS-CUENTA >= 3
+                       MOVE "B" TO ESTADO-CUENTA
+                   END-IF
+                   REWRITE REGISTRO-CUENTA
+                   DISPLAY "*** Clave incorrecta ***"
+                   MOVE NUMERO-CUENTA TO NUMERO-CUENTA-LOG
+                   MOVE 00 TO ID-OPCION-LOG
+                   MOVE 0 TO MONTO-LOG
+                   MOVE "03" TO CODIGO-RESULTADO-LOG
+                   PERFORM 9500-REGISTRAR-MOVIMIENTO
+               END-IF
+           END-IF
            .
 
        2000-PROCESO-PROGRAMA.
-           PERFORM MENU
+           PERFORM MENU-PRINCIPAL
            .
 
-       MENU.
+       MENU-PRINCIPAL.
            DISPLAY "***************************************************"
            DISPLAY "*                CAJERO AUTOMATICO                *"
            DISPLAY "***************************************************"
@@ -54,6 +306,9 @@
            PERFORM MOSTRAR-OPCIONES UNTIL FLAG = 1
            CLOSE BD-OPCIONES-CAJERO
            DISPLAY "***************************************************"
+           MOVE 0 TO FLAG-OPCION-VALIDA
+           PERFORM 2050-SELECCIONAR-OPCION UNTIL FLAG-OPCION-VALIDA = 1
+           PERFORM 2070-EJECUTAR-OPCION
            .
 
        MOSTRAR-OPCIONES.
@@ -62,6 +317,454 @@
                DISPLAY "*     "REGISTRO-OPCION "                 *"
            .
 
+       2050-SELECCIONAR-OPCION.
+           DISPLAY "Ingrese el numero de opcion: " WITH NO ADVANCING
+           ACCEPT ID-OPCION-DIGITADA
+           PERFORM 2060-VALIDAR-OPCION
+           IF FLAG-OPCION-VALIDA = 0
+               DISPLAY "*** Opcion invalida, intente de nuevo ***"
+           END-IF
+           .
+
+       2060-VALIDAR-OPCION.
+           MOVE 0 TO FLAG-OPCION-VALIDA
+           MOVE 0 TO FLAG
+           OPEN INPUT BD-OPCIONES-CAJERO
+           PERFORM 2065-BUSCAR-OPCION
+               UNTIL FLAG = 1 OR FLAG-OPCION-VALIDA = 1
+           CLOSE BD-OPCIONES-CAJERO
+           .
+
+       2065-BUSCAR-OPCION.
+           READ BD-OPCIONES-CAJERO NEXT RECORD AT END MOVE 1 TO FLAG.
+           IF FLAG = 0
+               IF ID-OPCION = ID-OPCION-DIGITADA
+                   MOVE 1 TO FLAG-OPCION-VALIDA
+               END-IF
+           END-IF
+           .
+
+       2070-EJECUTAR-OPCION.
+           EVALUATE ID-OPCION-DIGITADA
+               WHEN 01 PERFORM 2100-CONSULTA-SALDO
+               WHEN 02 PERFORM 2200-RETIRO-EFECTIVO
+               WHEN 03 PERFORM 2300-DEPOSITO
+               WHEN 04 PERFORM 2400-VERIFICAR-DEPOSITO
+               WHEN 05 PERFORM 2500-TRANSFERENCIA
+               WHEN OTHER
+                   DISPLAY "*** Opcion sin transaccion asociada ***"
+           END-EVALUATE
+           .
+
+       2100-CONSULTA-SALDO.
+           OPEN INPUT BD-CUENTAS
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           CLOSE BD-CUENTAS
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               DISPLAY "Cuenta: " NUMERO-CUENTA
+               DISPLAY "Titular: " NOMBRE-CLIENTE
+               DISPLAY "Saldo disponible: " SALDO-CUENTA
+               MOVE "00" TO CODIGO-RESULTADO-LOG
+           ELSE
+               DISPLAY "*** No fue posible consultar el saldo ***"
+               MOVE "02" TO CODIGO-RESULTADO-LOG
+           END-IF
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 01 TO ID-OPCION-LOG
+           MOVE 0 TO MONTO-LOG
+           PERFORM 9500-REGISTRAR-MOVIMIENTO
+           .
+
+       2200-RETIRO-EFECTIVO.
+           MOVE 0 TO FLAG-VAULT-OK
+           DISPLAY "Monto a retirar: " WITH NO ADVANCING
+           ACCEPT MONTO-RETIRO
+           IF MONTO-RETIRO NOT > 0
+               DISPLAY "*** El monto a retirar debe ser mayor a "
+                   "cero ***"
+               MOVE "06" TO CODIGO-RESULTADO-LOG
+           ELSE
+               OPEN INPUT BD-CUENTAS
+               MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+               READ BD-CUENTAS KEY IS NUMERO-CUENTA
+                   INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+               END-READ
+               CLOSE BD-CUENTAS
+               IF ESTADO-ARCHIVO-CUENTAS NOT = "00"
+                   DISPLAY "*** No fue posible ubicar la cuenta ***"
+                   MOVE "02" TO CODIGO-RESULTADO-LOG
+               ELSE
+                   IF MONTO-RETIRO > SALDO-CUENTA
+                       DISPLAY "*** Saldo insuficiente ***"
+                       MOVE "01" TO CODIGO-RESULTADO-LOG
+                   ELSE
+                       PERFORM 2210-CALCULAR-BILLETES
+                       IF FLAG-VAULT-OK = 1
+                           PERFORM 2220-APLICAR-RETIRO
+                           IF FLAG-RETIRO-OK = 1
+                               DISPLAY
+                                   "Retiro exitoso. Retire su dinero."
+                               MOVE "00" TO CODIGO-RESULTADO-LOG
+                           ELSE
+                               DISPLAY "*** No fue posible aplicar el "
+                                   "retiro a la cuenta ***"
+                               MOVE "02" TO CODIGO-RESULTADO-LOG
+                           END-IF
+                       ELSE
+                           DISPLAY "*** La boveda no tiene como "
+                               "entregar ese monto exacto ***"
+                           MOVE "04" TO CODIGO-RESULTADO-LOG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 02 TO ID-OPCION-LOG
+           MOVE MONTO-RETIRO TO MONTO-LOG
+           PERFORM 2230-REGISTRAR-JOURNAL-RETIRO
+           .
+
+       2230-REGISTRAR-JOURNAL-RETIRO.
+           PERFORM 2525-SELLAR-FECHA-HORA
+           IF FLAG-VAULT-OK = 1
+               PERFORM 9495-COPIAR-DETALLE-LOG
+           END-IF
+           SET MOVIMIENTO-NEUTRO TO TRUE
+           OPEN EXTEND LOG-TRANSACCIONES
+           WRITE REGISTRO-LOG
+           CLOSE LOG-TRANSACCIONES
+           .
+
+       2210-CALCULAR-BILLETES.
+           MOVE MONTO-RETIRO TO MONTO-RESTANTE
+           MOVE 1 TO FLAG-VAULT-OK
+           OPEN INPUT BD-BOVEDA
+           PERFORM 2215-CALCULAR-DENOMINACION
+               VARYING IX-DENOM FROM 1 BY 1
+               UNTIL IX-DENOM > 5
+           CLOSE BD-BOVEDA
+           IF MONTO-RESTANTE NOT = 0
+               MOVE 0 TO FLAG-VAULT-OK
+           END-IF
+           .
+
+       2215-CALCULAR-DENOMINACION.
+           MOVE 0 TO DETALLE-CANTIDAD(IX-DENOM)
+           MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE
+           READ BD-BOVEDA KEY IS DENOMINACION-BILLETE
+               INVALID KEY MOVE 0 TO CANTIDAD-BILLETES
+           END-READ
+           DIVIDE MONTO-RESTANTE BY DENOM-VALOR(IX-DENOM)
+               GIVING CANTIDAD-NECESARIA
+               REMAINDER MONTO-RESTANTE
+           IF CANTIDAD-NECESARIA > CANTIDAD-BILLETES
+               MOVE CANTIDAD-BILLETES TO DETALLE-CANTIDAD(IX-DENOM)
+               COMPUTE MONTO-RESTANTE = MONTO-RESTANTE +
+                   (CANTIDAD-NECESARIA - CANTIDAD-BILLETES)
+                   * DENOM-VALOR(IX-DENOM)
+           ELSE
+               MOVE CANTIDAD-NECESARIA TO DETALLE-CANTIDAD(IX-DENOM)
+           END-IF
+           .
+
+       2220-APLICAR-RETIRO.
+           MOVE 0 TO FLAG-RETIRO-OK
+           PERFORM 2221-ABRIR-CHECKPOINT-RETIRO
+           OPEN I-O BD-CUENTAS
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               SUBTRACT MONTO-RETIRO FROM SALDO-CUENTA
+               REWRITE REGISTRO-CUENTA
+               MOVE 1 TO FLAG-RETIRO-OK
+           END-IF
+           CLOSE BD-CUENTAS
+           IF FLAG-RETIRO-OK = 1
+               SET CKPT-CUENTA-APLICADA TO TRUE
+               REWRITE REGISTRO-CHECKPOINT
+               OPEN I-O BD-BOVEDA
+               PERFORM 2225-DESCONTAR-DENOMINACION
+                   VARYING IX-DENOM FROM 1 BY 1
+                   UNTIL IX-DENOM > 5
+               CLOSE BD-BOVEDA
+               SET CKPT-BOVEDA-APLICADA TO TRUE
+               REWRITE REGISTRO-CHECKPOINT
+           END-IF
+           DELETE BD-CHECKPOINT-RETIRO RECORD
+           CLOSE BD-CHECKPOINT-RETIRO
+           .
+
+       2221-ABRIR-CHECKPOINT-RETIRO.
+           OPEN I-O BD-CHECKPOINT-RETIRO
+           MOVE 1 TO CLAVE-CHECKPOINT
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-CKPT
+           MOVE MONTO-RETIRO TO MONTO-RETIRO-CKPT
+           PERFORM 2222-COPIAR-DETALLE-A-CKPT
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           SET CKPT-INICIADO TO TRUE
+           WRITE REGISTRO-CHECKPOINT
+           .
+
+       2222-COPIAR-DETALLE-A-CKPT.
+           MOVE DETALLE-CANTIDAD(IX-DENOM) TO DETALLE-CKPT(IX-DENOM)
+           .
+
+       2225-DESCONTAR-DENOMINACION.
+           IF DETALLE-CANTIDAD(IX-DENOM) > 0
+               MOVE DENOM-VALOR(IX-DENOM) TO DENOMINACION-BILLETE
+               READ BD-BOVEDA KEY IS DENOMINACION-BILLETE
+                   INVALID KEY CONTINUE
+               END-READ
+               SUBTRACT DETALLE-CANTIDAD(IX-DENOM)
+                   FROM CANTIDAD-BILLETES
+               REWRITE REGISTRO-BOVEDA
+           END-IF
+           .
+
+       2300-DEPOSITO.
+           DISPLAY "Monto a depositar: " WITH NO ADVANCING
+           ACCEPT MONTO-DEPOSITO-DIGITADO
+           IF MONTO-DEPOSITO-DIGITADO NOT > 0
+               DISPLAY "*** El monto a depositar debe ser mayor a "
+                   "cero ***"
+               MOVE "06" TO CODIGO-RESULTADO-LOG
+           ELSE
+               ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+               ACCEPT HORA-SISTEMA FROM TIME
+               MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-DEP
+               STRING FECHA-SISTEMA DELIMITED BY SIZE
+                      HORA-SISTEMA(1:6) DELIMITED BY SIZE
+                   INTO FECHA-HORA-DEPOSITO
+               MOVE MONTO-DEPOSITO-DIGITADO TO MONTO-DEPOSITO
+               SET DEPOSITO-PENDIENTE TO TRUE
+               MOVE "00" TO ESTADO-ARCHIVO-DEPOSITOS
+               OPEN I-O BD-DEPOSITOS-PENDIENTES
+               WRITE REGISTRO-DEPOSITO
+                   INVALID KEY
+                       MOVE "22" TO ESTADO-ARCHIVO-DEPOSITOS
+                       DISPLAY "*** No se pudo registrar el "
+                           "deposito ***"
+               END-WRITE
+               CLOSE BD-DEPOSITOS-PENDIENTES
+               IF ESTADO-ARCHIVO-DEPOSITOS = "00"
+                   DISPLAY "Deposito recibido, pendiente de "
+                       "verificacion."
+                   DISPLAY "Numero de referencia: " FECHA-HORA-DEPOSITO
+                   MOVE "00" TO CODIGO-RESULTADO-LOG
+               ELSE
+                   MOVE "05" TO CODIGO-RESULTADO-LOG
+               END-IF
+           END-IF
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 03 TO ID-OPCION-LOG
+           MOVE MONTO-DEPOSITO-DIGITADO TO MONTO-LOG
+           PERFORM 9500-REGISTRAR-MOVIMIENTO
+           .
+
+       2400-VERIFICAR-DEPOSITO.
+           DISPLAY "Numero de referencia del deposito: "
+               WITH NO ADVANCING
+           ACCEPT FECHA-HORA-DEPOSITO
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-DEP
+           OPEN I-O BD-DEPOSITOS-PENDIENTES
+           READ BD-DEPOSITOS-PENDIENTES KEY IS CLAVE-DEPOSITO
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-DEPOSITOS
+           END-READ
+           IF ESTADO-ARCHIVO-DEPOSITOS NOT = "00"
+               DISPLAY "*** Deposito no encontrado ***"
+               MOVE 0 TO MONTO-LOG
+               MOVE "05" TO CODIGO-RESULTADO-LOG
+           ELSE
+               IF NOT DEPOSITO-PENDIENTE
+                   DISPLAY "*** Este deposito ya fue procesado ***"
+                   MOVE MONTO-DEPOSITO TO MONTO-LOG
+                   MOVE "05" TO CODIGO-RESULTADO-LOG
+               ELSE
+                   MOVE MONTO-DEPOSITO TO MONTO-LOG
+                   PERFORM 2410-APLICAR-DEPOSITO
+                   IF FLAG-DEPOSITO-OK = 1
+                       SET DEPOSITO-VERIFICADO TO TRUE
+                       REWRITE REGISTRO-DEPOSITO
+                       DISPLAY
+                           "Deposito verificado y abonado a su cuenta."
+                       MOVE "00" TO CODIGO-RESULTADO-LOG
+                   ELSE
+                       SET DEPOSITO-RECHAZADO TO TRUE
+                       REWRITE REGISTRO-DEPOSITO
+                       DISPLAY "*** No fue posible abonar el deposito "
+                           "a la cuenta ***"
+                       MOVE "02" TO CODIGO-RESULTADO-LOG
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE BD-DEPOSITOS-PENDIENTES
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 04 TO ID-OPCION-LOG
+           PERFORM 9500-REGISTRAR-MOVIMIENTO
+           .
+
+       2410-APLICAR-DEPOSITO.
+           MOVE 0 TO FLAG-DEPOSITO-OK
+           OPEN I-O BD-CUENTAS
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               ADD MONTO-DEPOSITO TO SALDO-CUENTA
+               REWRITE REGISTRO-CUENTA
+               MOVE 1 TO FLAG-DEPOSITO-OK
+           END-IF
+           CLOSE BD-CUENTAS
+           .
+
+       2500-TRANSFERENCIA.
+           DISPLAY "Cuenta destino: " WITH NO ADVANCING
+           ACCEPT NUMERO-CUENTA-DESTINO
+           DISPLAY "Monto a transferir: " WITH NO ADVANCING
+           ACCEPT MONTO-TRANSFERENCIA
+           IF MONTO-TRANSFERENCIA NOT > 0
+               DISPLAY "*** El monto a transferir debe ser mayor "
+                   "a cero ***"
+               MOVE "06" TO CODIGO-RESULTADO-LOG
+               PERFORM 2540-REGISTRAR-TRANSFER-FALLIDA
+           ELSE
+               OPEN I-O BD-CUENTAS
+               MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+               READ BD-CUENTAS KEY IS NUMERO-CUENTA
+                   INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+               END-READ
+               IF ESTADO-ARCHIVO-CUENTAS NOT = "00"
+                   DISPLAY "*** No fue posible ubicar la cuenta "
+                       "origen ***"
+                   CLOSE BD-CUENTAS
+                   MOVE "02" TO CODIGO-RESULTADO-LOG
+                   PERFORM 2540-REGISTRAR-TRANSFER-FALLIDA
+               ELSE
+                   IF MONTO-TRANSFERENCIA > SALDO-CUENTA
+                       DISPLAY "*** Saldo insuficiente ***"
+                       CLOSE BD-CUENTAS
+                       MOVE "01" TO CODIGO-RESULTADO-LOG
+                       PERFORM 2540-REGISTRAR-TRANSFER-FALLIDA
+                   ELSE
+                       SUBTRACT MONTO-TRANSFERENCIA FROM SALDO-CUENTA
+                       REWRITE REGISTRO-CUENTA
+                       CLOSE BD-CUENTAS
+                       PERFORM 2510-ACREDITAR-DESTINO
+                       IF FLAG-TRANSFER-OK = 1
+                           PERFORM 2520-REGISTRAR-JOURNAL-TRANSFER
+                           DISPLAY "Transferencia realizada con exito."
+                       ELSE
+                           PERFORM 2530-REVERSAR-ORIGEN
+                           IF FLAG-REVERSA-OK = 1
+                               DISPLAY "*** Cuenta destino invalida. "
+                                   "Transferencia revertida ***"
+                               MOVE "02" TO CODIGO-RESULTADO-LOG
+                           ELSE
+                               DISPLAY "*** ALERTA OPERADOR: debito de "
+                                   "origen no se pudo revertir. "
+                                   "Requiere ajuste manual ***"
+                               MOVE "07" TO CODIGO-RESULTADO-LOG
+                           END-IF
+                           PERFORM 2540-REGISTRAR-TRANSFER-FALLIDA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2540-REGISTRAR-TRANSFER-FALLIDA.
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 05 TO ID-OPCION-LOG
+           MOVE MONTO-TRANSFERENCIA TO MONTO-LOG
+           PERFORM 9500-REGISTRAR-MOVIMIENTO
+           .
+
+       2510-ACREDITAR-DESTINO.
+           MOVE 0 TO FLAG-TRANSFER-OK
+           OPEN I-O BD-CUENTAS
+           MOVE NUMERO-CUENTA-DESTINO TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               ADD MONTO-TRANSFERENCIA TO SALDO-CUENTA
+               REWRITE REGISTRO-CUENTA
+               MOVE 1 TO FLAG-TRANSFER-OK
+           END-IF
+           CLOSE BD-CUENTAS
+           .
+
+       2530-REVERSAR-ORIGEN.
+           MOVE 0 TO FLAG-REVERSA-OK
+           OPEN I-O BD-CUENTAS
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA
+           READ BD-CUENTAS KEY IS NUMERO-CUENTA
+               INVALID KEY MOVE "23" TO ESTADO-ARCHIVO-CUENTAS
+           END-READ
+           IF ESTADO-ARCHIVO-CUENTAS = "00"
+               ADD MONTO-TRANSFERENCIA TO SALDO-CUENTA
+               REWRITE REGISTRO-CUENTA
+               MOVE 1 TO FLAG-REVERSA-OK
+           END-IF
+           CLOSE BD-CUENTAS
+           .
+
+       2520-REGISTRAR-JOURNAL-TRANSFER.
+           PERFORM 2525-SELLAR-FECHA-HORA
+           OPEN EXTEND LOG-TRANSACCIONES
+           MOVE NUMERO-CUENTA-AUTENTICADA TO NUMERO-CUENTA-LOG
+           MOVE 05 TO ID-OPCION-LOG
+           MOVE MONTO-TRANSFERENCIA TO MONTO-LOG
+           MOVE "00" TO CODIGO-RESULTADO-LOG
+           SET MOVIMIENTO-DEBITO TO TRUE
+           WRITE REGISTRO-LOG
+           MOVE NUMERO-CUENTA-DESTINO TO NUMERO-CUENTA-LOG
+           SET MOVIMIENTO-CREDITO TO TRUE
+           WRITE REGISTRO-LOG
+           CLOSE LOG-TRANSACCIONES
+           .
+
+       2525-SELLAR-FECHA-HORA.
+           ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT HORA-SISTEMA FROM TIME
+           STRING FECHA-SISTEMA DELIMITED BY SIZE
+                  HORA-SISTEMA(1:6) DELIMITED BY SIZE
+               INTO FECHA-HORA-LOG
+           PERFORM 9490-LIMPIAR-DETALLE-LOG
+           .
+
+       9490-LIMPIAR-DETALLE-LOG.
+           MOVE 0 TO DETALLE-BILLETES-LOG(1)
+           MOVE 0 TO DETALLE-BILLETES-LOG(2)
+           MOVE 0 TO DETALLE-BILLETES-LOG(3)
+           MOVE 0 TO DETALLE-BILLETES-LOG(4)
+           MOVE 0 TO DETALLE-BILLETES-LOG(5)
+           .
+
+       9495-COPIAR-DETALLE-LOG.
+           PERFORM 9496-COPIAR-DENOMINACION-LOG
+               VARYING IX-DENOM FROM 1 BY 1 UNTIL IX-DENOM > 5
+           .
+
+       9496-COPIAR-DENOMINACION-LOG.
+           MOVE DETALLE-CANTIDAD(IX-DENOM)
+               TO DETALLE-BILLETES-LOG(IX-DENOM)
+           .
+
+       9500-REGISTRAR-MOVIMIENTO.
+           PERFORM 2525-SELLAR-FECHA-HORA
+           SET MOVIMIENTO-NEUTRO TO TRUE
+           OPEN EXTEND LOG-TRANSACCIONES
+           WRITE REGISTRO-LOG
+           CLOSE LOG-TRANSACCIONES
+           .
+
        3000-FINAL-PROGRAMA.
            STOP RUN
            .
