@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: BOVEDA.cpy                                           *
+      * Purpose: Layout del inventario de casetes de efectivo del      *
+      *          cajero (BD-BOVEDA). Un registro por denominacion.     *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-BOVEDA.
+               05 DENOMINACION-BILLETE    PIC 9(06).
+               05 CANTIDAD-BILLETES       PIC 9(06) COMP.
+               05 DESCRIPCION-CASETE      PIC X(20).
