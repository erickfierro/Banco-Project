@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: LOGTRANS.cpy                                         *
+      * Purpose: Layout del registro de bitacora de transacciones      *
+      *          (LOG-TRANSACCIONES). Un registro por movimiento; una  *
+      *          transferencia genera un par debito/credito.          *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook, para el par de      *
+      *                     asientos debito/credito de transferencias  *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Se agrega el detalle de billetes por       *
+      *                     denominacion, en el mismo orden que        *
+      *                     DENOMTBL.cpy, para que la conciliacion     *
+      *                     diaria pueda cuadrar la boveda por casete  *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-LOG.
+               05 FECHA-HORA-LOG          PIC X(14).
+               05 NUMERO-CUENTA-LOG       PIC 9(10).
+               05 ID-OPCION-LOG           PIC 99.
+               05 MONTO-LOG               PIC S9(09)V99.
+               05 TIPO-MOVIMIENTO-LOG     PIC X(01).
+                   88 MOVIMIENTO-DEBITO       VALUE "D".
+                   88 MOVIMIENTO-CREDITO      VALUE "C".
+                   88 MOVIMIENTO-NEUTRO       VALUE " ".
+               05 CODIGO-RESULTADO-LOG    PIC X(02).
+               05 DETALLE-BILLETES-LOG    OCCURS 5 TIMES PIC 9(06).
