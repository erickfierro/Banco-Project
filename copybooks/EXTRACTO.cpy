@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: EXTRACTO.cpy                                         *
+      * Purpose: Layout del registro plano de ancho fijo que se        *
+      *          envia al host de banca central para el cuadre         *
+      *          nocturno (cuenta, monto, tipo de movimiento y         *
+      *          hora del movimiento tomados de LOG-TRANSACCIONES).    *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-EXTRACTO.
+               05 NUMERO-CUENTA-EXT      PIC 9(10).
+               05 MONTO-EXT              PIC 9(09)V99.
+               05 TIPO-MOVIMIENTO-EXT    PIC X(01).
+               05 ID-OPCION-EXT          PIC 99.
+               05 FECHA-HORA-EXT         PIC X(14).
