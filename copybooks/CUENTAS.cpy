@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CUENTAS.cpy                                          *
+      * Purpose: Layout del maestro de cuentas (BD-CUENTAS). Cubre     *
+      *          tanto el acceso por numero de cuenta como el acceso   *
+      *          por numero de tarjeta usado en el login del cajero.   *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-CUENTA.
+               05 NUMERO-CUENTA           PIC 9(10).
+               05 NUMERO-TARJETA          PIC 9(16).
+               05 PIN-CUENTA              PIC 9(04).
+               05 NOMBRE-CLIENTE          PIC X(30).
+               05 SALDO-CUENTA            PIC S9(09)V99 COMP-3.
+               05 ESTADO-CUENTA           PIC X(01).
+                   88 CUENTA-ACTIVA           VALUE "A".
+                   88 CUENTA-BLOQUEADA        VALUE "B".
+                   88 CUENTA-CERRADA          VALUE "C".
+               05 INTENTOS-FALLIDOS-CUENTA PIC 9(01).
