@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: CHECKPT.cpy                                          *
+      * Purpose: Layout del punto de control de un retiro en curso     *
+      *          (BD-CHECKPOINT-RETIRO). Se graba antes de tocar       *
+      *          CUENTAS y BOVEDA para que un retiro interrumpido a    *
+      *          mitad de camino se pueda completar o descartar al     *
+      *          reiniciar el programa.                                *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Se agrega el estado CKPT-BOVEDA-APLICADA,  *
+      *                     distinto de CKPT-CUENTA-APLICADA, para que *
+      *                     la recuperacion no vuelva a descontar la   *
+      *                     boveda si el retiro ya la habia aplicado   *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-CHECKPOINT.
+               05 CLAVE-CHECKPOINT       PIC 9(01).
+               05 NUMERO-CUENTA-CKPT     PIC 9(10).
+               05 MONTO-RETIRO-CKPT      PIC S9(09)V99 COMP-3.
+               05 DETALLE-CKPT           OCCURS 5 TIMES PIC 9(06) COMP.
+               05 ESTADO-CKPT            PIC X(01).
+                   88 CKPT-INICIADO          VALUE "I".
+                   88 CKPT-CUENTA-APLICADA   VALUE "C".
+                   88 CKPT-BOVEDA-APLICADA   VALUE "V".
