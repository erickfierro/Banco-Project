@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: DEPOSITO.cpy                                         *
+      * Purpose: Layout de la suspensa de depositos pendientes         *
+      *          (BD-DEPOSITOS-PENDIENTES). La llave combina la cuenta *
+      *          y la fecha/hora de captura, que sirve como numero de  *
+      *          referencia para la verificacion posterior.            *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 REGISTRO-DEPOSITO.
+               05 CLAVE-DEPOSITO.
+                   10 NUMERO-CUENTA-DEP      PIC 9(10).
+                   10 FECHA-HORA-DEPOSITO    PIC X(14).
+               05 MONTO-DEPOSITO             PIC S9(09)V99 COMP-3.
+               05 ESTADO-DEPOSITO            PIC X(01).
+                   88 DEPOSITO-PENDIENTE         VALUE "P".
+                   88 DEPOSITO-VERIFICADO        VALUE "V".
+                   88 DEPOSITO-RECHAZADO         VALUE "R".
