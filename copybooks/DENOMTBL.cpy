@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: DENOMTBL.cpy                                         *
+      * Purpose: Tabla de denominaciones de los casetes de la boveda,  *
+      *          de mayor a menor. Compartida por el cajero y por la   *
+      *          conciliacion, para que ambos recorran los casetes en  *
+      *          el mismo orden.                                       *
+      ******************************************************************
+      * CONTROL DE CAMBIOS: Creacion del copybook                      *
+      *              FECHA: 08/08/2026                                 *
+      ******************************************************************
+           01 DENOMINACIONES-INICIALES.
+               05 FILLER PIC 9(06) VALUE 100000.
+               05 FILLER PIC 9(06) VALUE 050000.
+               05 FILLER PIC 9(06) VALUE 020000.
+               05 FILLER PIC 9(06) VALUE 010000.
+               05 FILLER PIC 9(06) VALUE 005000.
+           01 TABLA-DENOMINACIONES REDEFINES DENOMINACIONES-INICIALES.
+               05 DENOM-VALOR OCCURS 5 TIMES PIC 9(06).
